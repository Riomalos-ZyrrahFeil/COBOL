@@ -5,13 +5,48 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DramaFile ASSIGN TO 'dramalist.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DramaTitle
+               ALTERNATE RECORD KEY IS WatchedStatus WITH DUPLICATES
+               ALTERNATE RECORD KEY IS DramaGenre WITH DUPLICATES
+               FILE STATUS IS FileStatus.
+
+           SELECT BackupFile ASSIGN TO BackupFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT SortFile ASSIGN TO 'dramalistSORT.tmp'.
+
+           SELECT SortedFile ASSIGN TO 'dramalistSORTED.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT TitleReportFile ASSIGN TO 'dramalist_title.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT StatusReportFile ASSIGN TO 'dramalist_status.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT CsvFile ASSIGN TO 'dramalist.csv'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FileStatus.
 
-           SELECT TempDFile ASSIGN TO 'dramalistTEMP.dat'
-               ORGANIZATION IS LINE SEQUENTIAL 
+           SELECT AuditFile ASSIGN TO 'dramalist_audit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FileStatus.
 
+           SELECT GenreReportFile ASSIGN TO 'dramalist_genre.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT LockFile ASSIGN TO 'dramalist.lck'
+               ORGANIZATION IS LINE SEQUENTIAL
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS LockFileStatus.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -19,178 +54,664 @@
        01  DramaRecord.
            05   DramaTitle         PIC X(50).
            05   WatchedStatus      PIC X(15).
-       FD TempDFile.
-       01  TempDRecord.
-           05   DramaTitleTemp     PIC X(50).
-           05   WatchedStatusTemp  PIC X(15).
+           05   CurrentEpisode     PIC 9(04).
+           05   TotalEpisodes      PIC 9(04).
+           05   DramaGenre         PIC X(15).
+           05   DramaRating        PIC 9(01).
+       FD BackupFile.
+       01  BackupRecord.
+           05   DramaTitleBak      PIC X(50).
+           05   WatchedStatusBak   PIC X(15).
+           05   CurrentEpisodeBak  PIC 9(04).
+           05   TotalEpisodesBak   PIC 9(04).
+           05   DramaGenreBak      PIC X(15).
+           05   DramaRatingBak     PIC 9(01).
+
+       SD  SortFile.
+       01  SortRecord.
+           05   DramaTitleSort     PIC X(50).
+           05   WatchedStatusSort  PIC X(15).
+           05   CurrentEpisodeSort PIC 9(04).
+           05   TotalEpisodesSort  PIC 9(04).
+           05   DramaGenreSort     PIC X(15).
+           05   DramaRatingSort    PIC 9(01).
+
+       FD SortedFile.
+       01  SortedRecord.
+           05   DramaTitleSorted     PIC X(50).
+           05   WatchedStatusSorted  PIC X(15).
+           05   CurrentEpisodeSorted PIC 9(04).
+           05   TotalEpisodesSorted  PIC 9(04).
+           05   DramaGenreSorted     PIC X(15).
+           05   DramaRatingSorted    PIC 9(01).
+
+       FD TitleReportFile.
+       01  TitleReportLine          PIC X(80).
+
+       FD StatusReportFile.
+       01  StatusReportLine         PIC X(80).
+
+       FD CsvFile.
+       01  CsvLine                  PIC X(80).
+
+       FD AuditFile.
+       01  AuditLine                PIC X(120).
+
+       FD GenreReportFile.
+       01  GenreReportLine          PIC X(80).
+
+       FD LockFile.
+       01  LockRecord               PIC X(40).
 
        WORKING-STORAGE SECTION.
 
-       01  UserChoice              PIC X.
+       01  UserChoice              PIC 9(02).
        01  EndOfFile               PIC X        VALUE 'N'.
        01  FileStatus              PIC XX.
        01  SearchTitle             PIC X(50).
-       01  Found                   PIC X        VALUE 'N'.
        01  WS-DramaTitle           PIC X(50).
        01  WS-WatchedStatus        PIC X(15).
-       
-       
+       01  EpisodeChoice           PIC X.
+       01  NewEpisode              PIC 9(04).
+       01  NewDramaTitle           PIC X(50).
+       01  CompareTitle1           PIC X(50).
+       01  CompareTitle2           PIC X(50).
+       01  DuplicateFound          PIC X        VALUE 'N'.
+       01  FilterStatus            PIC X(15).
+       01  MatchCount              PIC 9(05)    VALUE ZERO.
+       01  BackupFileName          PIC X(40).
+       01  CurrentDate             PIC 9(08).
+       01  ReportLineOut           PIC X(80).
+       01  CsvLineOut              PIC X(80).
+       01  AuditTitle              PIC X(50).
+       01  AuditOldStatus          PIC X(15).
+       01  AuditNewStatus          PIC X(15).
+       01  AuditAction             PIC X(10).
+       01  AuditDate               PIC 9(08).
+       01  AuditTime               PIC 9(08).
+       01  AuditLineOut            PIC X(120).
+       01  AuditOldEpisode         PIC 9(04).
+       01  AuditNewEpisode         PIC 9(04).
+       01  OldWatchedStatus        PIC X(15).
+       01  OldCurrentEpisode       PIC 9(04).
+       01  DeletedTitle            PIC X(50).
+       01  DeletedStatus           PIC X(15).
+       01  DeletedEpisode          PIC 9(04).
+       01  CompletedOnlyFilter     PIC X.
+       01  LastGenre               PIC X(15)    VALUE SPACES.
+       01  LockFileStatus          PIC XX.
+       01  LockDenied              PIC X        VALUE 'N'.
+       01  BackupOk                PIC X        VALUE 'Y'.
+       01  RatingValid             PIC X        VALUE 'N'.
+
+
        PROCEDURE DIVISION.
-           PERFORM UNTIL UserChoice = 5
+           PERFORM UNTIL UserChoice = 10
                DISPLAY 'DRAMA LIST'
                DISPLAY '1. ADD DRAMA'
                DISPLAY '2. READ DRAMA'
                DISPLAY '3. EDIT STATUS'
                DISPLAY '4. DELETE DRAMA'
-               DISPLAY '5. EXIT'
+               DISPLAY '5. VIEW BY STATUS'
+               DISPLAY '6. SORTED REPORT BY TITLE'
+               DISPLAY '7. SORTED REPORT BY STATUS'
+               DISPLAY '8. EXPORT TO CSV'
+               DISPLAY '9. GENRE REPORT'
+               DISPLAY '10. EXIT'
                DISPLAY 'ENTER YOUR CHOICE: ' WITH NO ADVANCING
                ACCEPT UserChoice
 
                EVALUATE UserChoice
-                   WHEN '1'
+                   WHEN 1
                        PERFORM WriteInput
-                   WHEN '2'
+                   WHEN 2
                        PERFORM ViewDramas
-                   WHEN '3'
+                   WHEN 3
                        PERFORM UpdateStatus
-                   WHEN '4'
+                   WHEN 4
                        PERFORM DeleteDrama
-                   WHEN '5'
+                   WHEN 5
+                       PERFORM ViewDramasByStatus
+                   WHEN 6
+                       PERFORM PrintTitleReport
+                   WHEN 7
+                       PERFORM PrintStatusReport
+                   WHEN 8
+                       PERFORM ExportDramasToCsv
+                   WHEN 9
+                       PERFORM PrintGenreReport
+                   WHEN 10
                        DISPLAY 'Exiting program.'
-                   WHEN OTHER 
+                   WHEN OTHER
                        DISPLAY 'Invalid choice. Please try again.'
-               END-EVALUATE 
-           END-PERFORM 
+               END-EVALUATE
+           END-PERFORM
 
            STOP RUN.
        
        WriteInput.
-           OPEN I-O DramaFile
-           IF FileStatus = '35'
-               DISPLAY 'Creating a file.'
-               PERFORM FDrama
-           ELSE 
-               READ DramaFile
-                   AT END 
-                       DISPLAY 'CREATE BAGO KASI WALA LAMAN'
-                       CLOSE DramaFile
-                       PERFORM FDrama
-                   NOT AT END 
-                       CLOSE DramaFile
-                       DISPLAY 'INCREMENT DRAMA LIST'
-                       PERFORM AddDrama
-               END-READ 
-           END-IF 
-           CLOSE DramaFile.
+           PERFORM AcquireLock
+           IF LockDenied = 'N'
+               OPEN I-O DramaFile
+               IF FileStatus = '35'
+                   DISPLAY 'Creating a file.'
+                   PERFORM FDrama
+               ELSE
+                   READ DramaFile NEXT RECORD
+                       AT END
+                           DISPLAY 'CREATE BAGO KASI WALA LAMAN'
+                           CLOSE DramaFile
+                           PERFORM FDrama
+                       NOT AT END
+                           CLOSE DramaFile
+                           DISPLAY 'INCREMENT DRAMA LIST'
+                           PERFORM AddDrama
+                   END-READ
+               END-IF
+               PERFORM ReleaseLock
+           END-IF.
 
        FDrama.
-           OPEN OUTPUT DramaFile
-
            DISPLAY 'Enter Drama Title (30 characters): ' NO ADVANCING
-           ACCEPT DramaTitle
-           DISPLAY 'Enter Status (Watched/On Going/Not Watched): '
-           NO ADVANCING
-           ACCEPT WatchedStatus 
-           WRITE DramaRecord
+           ACCEPT NewDramaTitle
+           PERFORM CheckDuplicateTitle
 
-           CLOSE DramaFile
-           DISPLAY 'Drama added successfully.'.
+           IF DuplicateFound = 'Y'
+               DISPLAY 'That title is already on your list. Add cancel
+      -           'led.'
+           ELSE
+               OPEN OUTPUT DramaFile
 
-       AddDrama.
-           OPEN EXTEND DramaFile
+               MOVE NewDramaTitle TO DramaTitle
+               DISPLAY 'Enter Status (Watched/On Going/Not Watched): '
+               NO ADVANCING
+               ACCEPT WatchedStatus
+               DISPLAY 'Enter Current Episode (0 if none yet): '
+               NO ADVANCING
+               ACCEPT CurrentEpisode
+               DISPLAY 'Enter Total Episodes (0 if unknown): '
+               NO ADVANCING
+               ACCEPT TotalEpisodes
+               DISPLAY 'Enter Genre: ' NO ADVANCING
+               ACCEPT DramaGenre
+               PERFORM PromptForRating
+               WRITE DramaRecord
+                   INVALID KEY
+                       DISPLAY 'ERROR: Could not add drama, file statu
+      -                   's ' FileStatus
+                   NOT INVALID KEY
+                       MOVE DramaTitle TO AuditTitle
+                       MOVE SPACES TO AuditOldStatus
+                       MOVE WatchedStatus TO AuditNewStatus
+                       MOVE ZERO TO AuditOldEpisode
+                       MOVE CurrentEpisode TO AuditNewEpisode
+                       MOVE 'ADD' TO AuditAction
+                       PERFORM WriteAuditRecord
+                       DISPLAY 'Drama added successfully.'
+               END-WRITE
+
+               CLOSE DramaFile
+           END-IF.
 
+       AddDrama.
            DISPLAY 'Enter Drama Title (30 characters): ' NO ADVANCING
-           ACCEPT DramaTitle
-           DISPLAY 'Enter Status (Watched/On Going/Not Watched): '
-           NO ADVANCING
-           ACCEPT WatchedStatus 
-           WRITE DramaRecord
+           ACCEPT NewDramaTitle
+           PERFORM CheckDuplicateTitle
 
-           CLOSE DramaFile
-           DISPLAY 'Drama added successfully.'.
+           IF DuplicateFound = 'Y'
+               DISPLAY 'That title is already on your list. Add cancel
+      -           'led.'
+           ELSE
+               OPEN I-O DramaFile
+
+               MOVE NewDramaTitle TO DramaTitle
+               DISPLAY 'Enter Status (Watched/On Going/Not Watched): '
+               NO ADVANCING
+               ACCEPT WatchedStatus
+               DISPLAY 'Enter Current Episode (0 if none yet): '
+               NO ADVANCING
+               ACCEPT CurrentEpisode
+               DISPLAY 'Enter Total Episodes (0 if unknown): '
+               NO ADVANCING
+               ACCEPT TotalEpisodes
+               DISPLAY 'Enter Genre: ' NO ADVANCING
+               ACCEPT DramaGenre
+               PERFORM PromptForRating
+               WRITE DramaRecord
+                   INVALID KEY
+                       DISPLAY 'ERROR: Could not add drama, file statu
+      -                   's ' FileStatus
+                   NOT INVALID KEY
+                       MOVE DramaTitle TO AuditTitle
+                       MOVE SPACES TO AuditOldStatus
+                       MOVE WatchedStatus TO AuditNewStatus
+                       MOVE ZERO TO AuditOldEpisode
+                       MOVE CurrentEpisode TO AuditNewEpisode
+                       MOVE 'ADD' TO AuditAction
+                       PERFORM WriteAuditRecord
+                       DISPLAY 'Drama added successfully.'
+               END-WRITE
+
+               CLOSE DramaFile
+           END-IF.
+
+       PromptForRating.
+           MOVE 'N' TO RatingValid
+           PERFORM UNTIL RatingValid = 'Y'
+               DISPLAY 'Enter Rating (1-5): ' NO ADVANCING
+               ACCEPT DramaRating
+               IF DramaRating >= 1 AND DramaRating <= 5
+                   MOVE 'Y' TO RatingValid
+               ELSE
+                   DISPLAY 'Rating must be between 1 and 5. Try again.'
+               END-IF
+           END-PERFORM.
+
+       CheckDuplicateTitle.
+           MOVE 'N' TO DuplicateFound
+           MOVE NewDramaTitle TO CompareTitle1
+           INSPECT CompareTitle1 CONVERTING
+               'abcdefghijklmnopqrstuvwxyz' TO
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+
+           OPEN INPUT DramaFile
+           IF FileStatus = '00'
+               MOVE 'N' TO EndOfFile
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ DramaFile NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           MOVE DramaTitle TO CompareTitle2
+                           INSPECT CompareTitle2 CONVERTING
+                               'abcdefghijklmnopqrstuvwxyz' TO
+                               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+                           IF CompareTitle1 = CompareTitle2
+                               MOVE 'Y' TO DuplicateFound
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DramaFile
+           END-IF.
 
        ViewDramas.
            OPEN INPUT DramaFile
            IF FileStatus = '00'
                DISPLAY 'ERROR' FileStatus
            END-IF
-           
+
+           MOVE 'N' TO EndOfFile
            PERFORM UNTIL EndOfFile = 'Y'
-               READ DramaFile INTO DramaRecord
-                   AT END 
+               READ DramaFile NEXT RECORD INTO DramaRecord
+                   AT END
                        MOVE 'Y' TO EndOfFile
-                   NOT AT END 
+                   NOT AT END
                        DISPLAY 'Title: ' DramaTitle
                        DISPLAY 'Status: ' WatchedStatus
-               END-READ 
-           END-PERFORM 
+                       DISPLAY 'Episode: ' CurrentEpisode ' of '
+                           TotalEpisodes
+               END-READ
+           END-PERFORM
            CLOSE DramaFile
            DISPLAY 'Finished viewing dramas.'.
+
+       ExportDramasToCsv.
+           OPEN INPUT DramaFile
+           IF FileStatus = '00'
+               OPEN OUTPUT CsvFile
+               MOVE 'N' TO EndOfFile
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ DramaFile NEXT RECORD INTO DramaRecord
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           STRING DramaTitle DELIMITED BY '  '
+                               ',' DELIMITED BY SIZE
+                               WatchedStatus DELIMITED BY '  '
+                               INTO CsvLineOut
+                           WRITE CsvLine FROM CsvLineOut
+                           MOVE SPACES TO CsvLineOut
+               END-READ
+               END-PERFORM
+               CLOSE CsvFile
+               DISPLAY 'Drama list exported to dramalist.csv'
+           ELSE
+               DISPLAY 'No dramas on file yet.'
+           END-IF
+           CLOSE DramaFile.
+
+       ViewDramasByStatus.
+           DISPLAY 'Enter Status to filter on (Watched/On Going/Not Wa
+      -       'tched): ' NO ADVANCING
+           ACCEPT FilterStatus
+
+           OPEN INPUT DramaFile
+           IF FileStatus = '00'
+               MOVE 'N' TO EndOfFile
+               MOVE ZERO TO MatchCount
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ DramaFile NEXT RECORD INTO DramaRecord
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           IF WatchedStatus = FilterStatus
+                               ADD 1 TO MatchCount
+                               DISPLAY 'Title: ' DramaTitle
+                               DISPLAY 'Status: ' WatchedStatus
+                               DISPLAY 'Episode: ' CurrentEpisode
+                                   ' of ' TotalEpisodes
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DramaFile
+               DISPLAY MatchCount ' drama(s) matched status '
+                   FilterStatus
+           ELSE
+               DISPLAY 'No dramas on file yet.'
+           END-IF.
                        
        UpdateStatus.
            DISPLAY 'Enter Drama title to update status: '
            ACCEPT SearchTitle
 
-           OPEN I-O DramaFile
-           MOVE 'N' TO Found
-           MOVE 'N' TO EndOfFile
+           PERFORM AcquireLock
+           IF LockDenied = 'N'
+               OPEN I-O DramaFile
+               MOVE SearchTitle TO DramaTitle
 
-             PERFORM UNTIL EndOfFile = 'Y'
-                READ DramaFile INTO DramaRecord
-                   AT END
-                       MOVE 'Y' TO EndOfFile
-                   NOT AT END 
-                       IF DramaTitle = SearchTitle
-                          MOVE 'Y' TO Found
-                          DISPLAY 'Current Status: ' WatchedStatus
-                          DISPLAY 'Enter new Status (Watched/On Going/No
-      -                   't Watched)'
+               READ DramaFile
+                   INVALID KEY
+                       DISPLAY 'Drama title not found.'
+                   NOT INVALID KEY
+                       MOVE WatchedStatus TO OldWatchedStatus
+                       MOVE CurrentEpisode TO OldCurrentEpisode
+                       DISPLAY 'Current Status: ' WatchedStatus
+                       DISPLAY 'Episode: ' CurrentEpisode ' of '
+                           TotalEpisodes
+                       DISPLAY '1. Update status text'
+                       DISPLAY '2. Update episode progress only'
+                       DISPLAY 'Enter your choice: ' NO ADVANCING
+                       ACCEPT EpisodeChoice
+                       IF EpisodeChoice = '2'
+                          DISPLAY 'Enter new Current Episode: '
+                              NO ADVANCING
+                          ACCEPT NewEpisode
+                          MOVE NewEpisode TO CurrentEpisode
+                       ELSE
+                          DISPLAY 'Enter new Status (Watched/On Going/N
+      -                      'ot Watched)'
                           ACCEPT WatchedStatus
-                          REWRITE DramaRecord
-                          DISPLAY 'Watched status updated successfully.'
-                       END-IF 
-                END-READ
-             END-PERFORM
-           IF Found = 'N'
-               DISPLAY 'Drama title not found.'
-           END-IF
-           CLOSE DramaFile.                          
+                          DISPLAY 'Enter new Current Episode: '
+                              NO ADVANCING
+                          ACCEPT CurrentEpisode
+                          DISPLAY 'Enter new Total Episodes: '
+                              NO ADVANCING
+                          ACCEPT TotalEpisodes
+                       END-IF
+                       REWRITE DramaRecord
+                           INVALID KEY
+                               DISPLAY 'ERROR: Could not update drama,
+      -                           ' file status ' FileStatus
+                           NOT INVALID KEY
+                               MOVE DramaTitle TO AuditTitle
+                               MOVE OldWatchedStatus TO AuditOldStatus
+                               MOVE WatchedStatus TO AuditNewStatus
+                               MOVE OldCurrentEpisode TO
+                                   AuditOldEpisode
+                               MOVE CurrentEpisode TO AuditNewEpisode
+                               MOVE 'UPDATE' TO AuditAction
+                               PERFORM WriteAuditRecord
+                               DISPLAY 'Watched status updated success
+      -                           'fully.'
+                       END-REWRITE
+               END-READ
+               CLOSE DramaFile
+               PERFORM ReleaseLock
+           END-IF.
 
        DeleteDrama.
            DISPLAY 'Enter Drama title to update status: '
            ACCEPT WS-DramaTitle
 
+           PERFORM AcquireLock
+           IF LockDenied = 'N'
+               PERFORM BackupDramaFile
+               IF BackupOk NOT = 'Y'
+                   DISPLAY 'Aborting delete: the backup copy could not
+      -               ' be written, so your data file is untouched.'
+               ELSE
+                   OPEN I-O DramaFile
+                   MOVE WS-DramaTitle TO DramaTitle
+
+                   READ DramaFile
+                       INVALID KEY
+                           DISPLAY 'Drama not found.'
+                       NOT INVALID KEY
+                           DISPLAY 'Deleting Drama: '
+                           DISPLAY 'Title: ' DramaTitle
+                           DISPLAY 'Status: ' WatchedStatus
+                           MOVE DramaTitle TO DeletedTitle
+                           MOVE WatchedStatus TO DeletedStatus
+                           MOVE CurrentEpisode TO DeletedEpisode
+                           DELETE DramaFile
+                               INVALID KEY
+                                   DISPLAY 'ERROR: Could not delete rec
+      -                               'ord, file status ' FileStatus
+                               NOT INVALID KEY
+                                   MOVE DeletedTitle TO AuditTitle
+                                   MOVE DeletedStatus TO AuditOldStatus
+                                   MOVE SPACES TO AuditNewStatus
+                                   MOVE DeletedEpisode TO
+                                       AuditOldEpisode
+                                   MOVE ZERO TO AuditNewEpisode
+                                   MOVE 'DELETE' TO AuditAction
+                                   PERFORM WriteAuditRecord
+                                   DISPLAY 'Drama deleted successfully.'
+                           END-DELETE
+                   END-READ
+                   CLOSE DramaFile
+               END-IF
+               PERFORM ReleaseLock
+           END-IF.
+
+       AcquireLock.
+           MOVE 'N' TO LockDenied
+           OPEN OUTPUT LockFile
+           IF LockFileStatus NOT = '00'
+               MOVE 'Y' TO LockDenied
+               DISPLAY 'Another session has the drama list open right
+      -           'now. Try again in a moment.'
+           END-IF.
+
+       ReleaseLock.
+           CLOSE LockFile.
+
+       BackupDramaFile.
+           MOVE 'Y' TO BackupOk
+           ACCEPT CurrentDate FROM DATE YYYYMMDD
+           MOVE SPACES TO BackupFileName
+           STRING 'dramalist_' CurrentDate DELIMITED BY SIZE
+               '.bak' DELIMITED BY SIZE
+               INTO BackupFileName
+
            OPEN INPUT DramaFile
-           OPEN OUTPUT TempDFile
+           IF FileStatus = '00'
+               OPEN OUTPUT BackupFile
+               IF FileStatus NOT = '00'
+                   MOVE 'N' TO BackupOk
+                   DISPLAY 'ERROR: Could not open backup file, file st
+      -               'atus ' FileStatus
+               ELSE
+                   MOVE 'N' TO EndOfFile
+                   PERFORM UNTIL EndOfFile = 'Y' OR BackupOk = 'N'
+                       READ DramaFile NEXT RECORD INTO DramaRecord
+                           AT END
+                               MOVE 'Y' TO EndOfFile
+                           NOT AT END
+                               WRITE BackupRecord FROM DramaRecord
+                               IF FileStatus NOT = '00'
+                                   MOVE 'N' TO BackupOk
+                                   DISPLAY 'ERROR: Backup write failed,
+      -                               ' file status ' FileStatus
+                               END-IF
+                   END-READ
+                   END-PERFORM
+                   CLOSE BackupFile
+                   IF BackupOk = 'Y'
+                       DISPLAY 'Backed up dramalist.dat to '
+                           BackupFileName
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'N' TO BackupOk
+               DISPLAY 'ERROR: Could not read drama list for backup, f
+      -           'ile status ' FileStatus
+           END-IF
+           CLOSE DramaFile.
+
+       WriteAuditRecord.
+           ACCEPT AuditDate FROM DATE YYYYMMDD
+           ACCEPT AuditTime FROM TIME
+           MOVE SPACES TO AuditLineOut
+           STRING AuditAction    DELIMITED BY '  '
+               ',' DELIMITED BY SIZE
+               AuditTitle        DELIMITED BY '  '
+               ',' DELIMITED BY SIZE
+               AuditOldStatus    DELIMITED BY '  '
+               ',' DELIMITED BY SIZE
+               AuditNewStatus    DELIMITED BY '  '
+               ',' DELIMITED BY SIZE
+               AuditOldEpisode   DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               AuditNewEpisode   DELIMITED BY SIZE
+               ',' DELIMITED BY SIZE
+               AuditDate         DELIMITED BY SIZE
+               ' '               DELIMITED BY SIZE
+               AuditTime         DELIMITED BY SIZE
+               INTO AuditLineOut
+
+           OPEN EXTEND AuditFile
+           IF FileStatus = '35'
+               OPEN OUTPUT AuditFile
+           END-IF
+           WRITE AuditLine FROM AuditLineOut
+           CLOSE AuditFile.
+
+       PrintTitleReport.
+           SORT SortFile ON ASCENDING KEY DramaTitleSort
+               USING DramaFile
+               GIVING SortedFile
+
+           OPEN INPUT SortedFile
+           OPEN OUTPUT TitleReportFile
+
+           MOVE 'DRAMA LIST - SORTED BY TITLE' TO ReportLineOut
+           WRITE TitleReportLine FROM ReportLineOut
+           MOVE SPACES TO ReportLineOut
+           WRITE TitleReportLine FROM ReportLineOut
 
-           MOVE 'N' TO Found
            MOVE 'N' TO EndOfFile
+           PERFORM UNTIL EndOfFile = 'Y'
+               READ SortedFile
+                   AT END
+                       MOVE 'Y' TO EndOfFile
+                   NOT AT END
+                       STRING DramaTitleSorted DELIMITED BY '  '
+                           ' - ' DELIMITED BY SIZE
+                           WatchedStatusSorted DELIMITED BY '  '
+                           INTO ReportLineOut
+                       WRITE TitleReportLine FROM ReportLineOut
+                       MOVE SPACES TO ReportLineOut
+               END-READ
+           END-PERFORM
+
+           CLOSE SortedFile
+           CLOSE TitleReportFile
+           DISPLAY 'Sorted title report written to dramalist_title.rpt'.
+
+       PrintStatusReport.
+           SORT SortFile ON ASCENDING KEY WatchedStatusSort
+               USING DramaFile
+               GIVING SortedFile
+
+           OPEN INPUT SortedFile
+           OPEN OUTPUT StatusReportFile
 
-             PERFORM UNTIL EndOfFile = 'Y'
-                READ DramaFile INTO DramaRecord
+           MOVE 'DRAMA LIST - SORTED BY STATUS' TO ReportLineOut
+           WRITE StatusReportLine FROM ReportLineOut
+           MOVE SPACES TO ReportLineOut
+           WRITE StatusReportLine FROM ReportLineOut
+
+           MOVE 'N' TO EndOfFile
+           PERFORM UNTIL EndOfFile = 'Y'
+               READ SortedFile
                    AT END
                        MOVE 'Y' TO EndOfFile
-                   NOT AT END 
-                       IF WS-DramaTitle = DramaTitle
-                          MOVE 'Y' TO Found
-                          DISPLAY 'Deleting Drama: '
-                          DISPLAY 'Title: ' DramaTitle
-                          DISPLAY 'Status: ' WatchedStatus
-                          CONTINUE
-                        ELSE
-                          WRITE TempDRecord FROM DramaRecord
-                       END-IF 
-                END-READ
-             END-PERFORM
-            
-           CLOSE DramaFile
-           CLOSE TempDFile
-
-           IF Found = 'Y'
-               DISPLAY 'Drama deleted successfully.'
-               CALL 'system' USING 'rm dramalist.dat'
-               CALL 'system' USING 'mv dramalistTEMP.dat dramalist.dat'
-           ELSE 
-               DISPLAY 'Drama not found.'
-           END-IF.
+                   NOT AT END
+                       STRING WatchedStatusSorted DELIMITED BY '  '
+                           ' - ' DELIMITED BY SIZE
+                           DramaTitleSorted DELIMITED BY '  '
+                           INTO ReportLineOut
+                       WRITE StatusReportLine FROM ReportLineOut
+                       MOVE SPACES TO ReportLineOut
+               END-READ
+           END-PERFORM
+
+           CLOSE SortedFile
+           CLOSE StatusReportFile
+           DISPLAY 'Sorted status report written to dramalist_status.r
+      -       'pt'.
+
+       PrintGenreReport.
+           DISPLAY 'Filter to Watched titles only? (Y/N): '
+               NO ADVANCING
+           ACCEPT CompletedOnlyFilter
+
+           SORT SortFile ON ASCENDING KEY DramaGenreSort
+                            ASCENDING KEY DramaTitleSort
+               USING DramaFile
+               GIVING SortedFile
+
+           OPEN INPUT SortedFile
+           OPEN OUTPUT GenreReportFile
+
+           MOVE 'DRAMA LIST - GROUPED BY GENRE' TO ReportLineOut
+           WRITE GenreReportLine FROM ReportLineOut
+           MOVE SPACES TO ReportLineOut
+           WRITE GenreReportLine FROM ReportLineOut
+           MOVE SPACES TO LastGenre
+
+           MOVE 'N' TO EndOfFile
+           PERFORM UNTIL EndOfFile = 'Y'
+               READ SortedFile
+                   AT END
+                       MOVE 'Y' TO EndOfFile
+                   NOT AT END
+                       IF CompletedOnlyFilter NOT = 'Y' OR
+                               WatchedStatusSorted = 'Watched'
+                           IF DramaGenreSorted NOT = LastGenre
+                               MOVE SPACES TO ReportLineOut
+                               WRITE GenreReportLine FROM ReportLineOut
+                               STRING 'GENRE: ' DELIMITED BY SIZE
+                                   DramaGenreSorted DELIMITED BY '  '
+                                   INTO ReportLineOut
+                               WRITE GenreReportLine FROM ReportLineOut
+                               MOVE DramaGenreSorted TO LastGenre
+                           END-IF
+                           STRING DramaTitleSorted DELIMITED BY '  '
+                               ' - ' DELIMITED BY SIZE
+                               WatchedStatusSorted DELIMITED BY '  '
+                               ' (' DELIMITED BY SIZE
+                               DramaRatingSorted DELIMITED BY SIZE
+                               '/5)' DELIMITED BY SIZE
+                               INTO ReportLineOut
+                           WRITE GenreReportLine FROM ReportLineOut
+                           MOVE SPACES TO ReportLineOut
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SortedFile
+           CLOSE GenreReportFile
+           DISPLAY 'Genre report written to dramalist_genre.rpt'.
 
